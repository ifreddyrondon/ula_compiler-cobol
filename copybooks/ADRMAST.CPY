@@ -0,0 +1,20 @@
+000100*****************************************************************
+000200* ADRMAST.CPY
+000300* ADDRESS MASTER RECORD LAYOUT - SHARED BY THE ADDRESS
+000400* MAINTENANCE JOB (SINTACTICO_RESPALDO/1FINE.CBL) AND THE
+000500* SSN CARD-FORMATTER JOB (WHICH CROSS-CHECKS NAMES AGAINST IT).
+000600* KEYED BY SOCIAL SECURITY NUMBER, THE IDENTIFIER THAT TIES AN
+000700* ADDRESS RECORD BACK TO A PERSON.
+000800*
+000900*    DATE-WRITTEN.  02/14/1988.
+001000*    MODIFICATION HISTORY
+001100*    -------------------------------------------------------------
+001200*    DATE       INIT  DESCRIPTION
+001300*    02/14/1988 FR    ORIGINAL COPYBOOK.
+001400*****************************************************************
+001500 01  ADDRESS-MASTER-RECORD.
+001600     05  ADR-KEY                    PIC X(09).
+001700     05  ADR-NAME                   PIC X(20).
+001800     05  ADR-ADDRESS.
+001900         10  ADR-HOUSE              PIC 9(06).
+002000     05  FILLER                     PIC X(40).
