@@ -0,0 +1,21 @@
+000100*****************************************************************
+000200* SSNMAST.CPY
+000300* SSN MASTER RECORD LAYOUT - SHARED BY THE CARD-FORMATTER JOB
+000400* (SINTACTICO_RESPALDO/PRUEBAS/5.CBL), THE SSN MASTER BUILT FROM
+000500* IT, AND THE SSN INQUIRY PROGRAM (SSNINQ).
+000600*
+000700*    DATE-WRITTEN.  02/14/1988.
+000800*    MODIFICATION HISTORY
+000900*    -------------------------------------------------------------
+001000*    DATE       INIT  DESCRIPTION
+001100*    02/14/1988 FR    ORIGINAL COPYBOOK.
+001200*****************************************************************
+001300 01  SSN-MASTER-RECORD.
+001400     05  SSN-MASTER-KEY.
+001500         10  SSN-MSTR-AREA          PIC 9(03).
+001600         10  SSN-MSTR-GROUP         PIC 9(02).
+001700         10  SSN-MSTR-SERIAL        PIC 9(04).
+001800     05  SSN-MASTER-KEY-X REDEFINES SSN-MASTER-KEY
+001900                                    PIC X(09).
+002000     05  SSN-MASTER-NAME            PIC X(20).
+002100     05  FILLER                     PIC X(47).
