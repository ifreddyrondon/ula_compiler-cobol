@@ -0,0 +1,20 @@
+000100*****************************************************************
+000200* CNTREC.CPY
+000300* END-OF-NIGHT RECONCILIATION CONTROL-COUNT RECORD. EACH OF THE
+000400* THREE NIGHTLY BATCH PROGRAMS APPENDS ONE OF THESE TO THE
+000500* CONTROL-COUNTS FILE AS ITS LAST ACT; RECONCIL READS THEM BACK
+000600* AND BALANCES THE NIGHT'S RUN.
+000700*
+000800*    DATE-WRITTEN.  02/14/1988.
+000900*    MODIFICATION HISTORY
+001000*    -------------------------------------------------------------
+001100*    DATE       INIT  DESCRIPTION
+001200*    02/14/1988 FR    ORIGINAL COPYBOOK.
+001300*****************************************************************
+001400 01  CONTROL-COUNT-RECORD.
+001500     05  CC-PROGRAM-ID              PIC X(08).
+001600     05  CC-RECORDS-READ            PIC 9(07).
+001700     05  CC-RECORDS-WRITTEN         PIC 9(07).
+001800     05  CC-RECORDS-REJECTED        PIC 9(07).
+001900     05  CC-RECORDS-UPDATED         PIC 9(07).
+002000     05  CC-RECORDS-NOT-FOUND       PIC 9(07).
