@@ -0,0 +1,22 @@
+000100*****************************************************************
+000200* AUDLOG.CPY
+000300* SHARED AUDIT-LOG RECORD LAYOUT, WRITTEN BY THE AUDITLOG
+000400* SUBPROGRAM ON BEHALF OF THE SSN CARD JOB, THE ADDRESS
+000500* MAINTENANCE JOB, AND THE NUMERIC-EDIT REPORT JOB.
+000600*
+000700*    DATE-WRITTEN.  02/14/1988.
+000800*    MODIFICATION HISTORY
+000900*    -------------------------------------------------------------
+001000*    DATE       INIT  DESCRIPTION
+001100*    02/14/1988 FR    ORIGINAL COPYBOOK.
+001200*****************************************************************
+001300 01  AUDIT-LOG-RECORD.
+001400     05  AUDIT-LOG-DATE             PIC 9(08).
+001500     05  AUDIT-LOG-TIME             PIC 9(08).
+001600     05  AUDIT-LOG-PROGRAM          PIC X(08).
+001700     05  AUDIT-LOG-USER             PIC X(08).
+001800     05  AUDIT-LOG-RECORDS-IN       PIC 9(07).
+001900     05  AUDIT-LOG-RECORDS-OUT      PIC 9(07).
+002000     05  AUDIT-LOG-RECORDS-REJECTED PIC 9(07).
+002100     05  AUDIT-LOG-OVERFLOW-COUNT   PIC 9(07).
+002200     05  AUDIT-LOG-MESSAGE          PIC X(40).
