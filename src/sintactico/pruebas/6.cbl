@@ -1,18 +1,297 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. test-program.
-ENVIRONMENT DIVISION.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01	various-numbers.
-01	other-numbers.
-
-PROCEDURE DIVISION.
-	DISPLAY " ,123.45  ,123.00  123.45  ,   .12 $ ,  2,398.47".
-	DISPLAY "------------------------------------------------".
-	DISPLAY various-numbers.
-	DISPLAY " ".
-	DISPLAY "2,345.00 2,345.00 2345.00  , 12.30 $ ,239,847.00".
-	DISPLAY "------------------------------------------------".
-	DISPLAY other-numbers.
-    
-	
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. NUMRPT.
+000300 AUTHOR. F RONDON.
+000400 INSTALLATION. DATA PROCESSING.
+000500 DATE-WRITTEN. 03/08/1988.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* NUMRPT READS THE DAILY TRANSACTION FEED AND PRINTS A PAGINATED
+000900* REPORT OF EACH TRANSACTION AMOUNT UNDER A NUMERIC-EDITED
+001000* PICTURE, WITH PAGE HEADERS, PAGE BREAKS, AND A GRAND TOTAL.
+001100*
+001200*    MODIFICATION HISTORY
+001300*    -------------------------------------------------------------
+001400*    DATE       INIT  DESCRIPTION
+001500*    03/08/1988 FR    ORIGINAL PROGRAM.
+001600*    03/15/1988 FR    NEGATIVE AMOUNTS NOW EDIT WITH A TRAILING
+001700*                     CR INSTEAD OF A BARE MINUS SIGN.
+001800*    03/22/1988 FR    DRIVE THE CURRENCY SYMBOL AND THE DECIMAL
+001900*                     VS THOUSANDS SEPARATOR OFF A CURRENCY CODE
+002000*                     CARRIED ON EACH TRANSACTION.
+002100*    03/29/1988 FR    CALL THE SHOP'S COMMON AUDIT-TRAIL ROUTINE
+002200*                     AT END OF RUN.
+002300*    04/05/1988 FR    APPEND A CONTROL-COUNT RECORD TO CNTFILE FOR
+002400*                     THE END-OF-NIGHT RECONCILIATION STEP.
+002500*    04/12/1988 FR    WIDENED THE EDITED-AMOUNT WORK FIELD -- THE
+002600*                     SYMBOL-PLUS-AMOUNT STRING WAS OVERFLOWING IT
+002700*                     AND DROPPING THE TRAILING CR. TOTAL IS NOW
+002800*                     KEPT AND PRINTED PER CURRENCY CODE INSTEAD
+002900*                     OF ONE GRAND TOTAL UNDER A FIXED DOLLAR
+003000*                     SIGN, SINCE A SINGLE FEED CAN NOW CARRY
+003100*                     SEVERAL CURRENCIES. ALSO FIXED A
+003200*                     ONE-BYTE-TOO-LONG HEADING GROUP THAT WAS
+003300*                     GETTING TRUNCATED ON THE MOVE TO
+003400*                     REPORT-OUT-RECORD.
+003500*****************************************************************
+003600 ENVIRONMENT DIVISION.
+003700 CONFIGURATION SECTION.
+003800 SOURCE-COMPUTER. MOTOROLA.
+003900 OBJECT-COMPUTER. INTEL.
+004000 INPUT-OUTPUT SECTION.
+004100 FILE-CONTROL.
+004200     SELECT TRANSACTION-IN ASSIGN TO TRANSIN
+004300         ORGANIZATION IS LINE SEQUENTIAL.
+004400     SELECT REPORT-OUT     ASSIGN TO RPTOUT
+004500         ORGANIZATION IS LINE SEQUENTIAL.
+004600     SELECT CONTROL-COUNTS ASSIGN TO CNTFILE
+004700         ORGANIZATION IS LINE SEQUENTIAL.
+004800 DATA DIVISION.
+004900 FILE SECTION.
+005000 FD  TRANSACTION-IN
+005100     LABEL RECORD IS OMITTED.
+005200 01  TRANSACTION-IN-RECORD.
+005300     05  TRAN-ID                    PIC X(06).
+005400     05  TRAN-NAME                  PIC X(20).
+005500     05  TRAN-AMOUNT                PIC S9(07)V99.
+005600     05  TRAN-CURRENCY-CODE         PIC X(03).
+005700     05  FILLER                     PIC X(42).
+005800 FD  REPORT-OUT
+005900     LABEL RECORD IS OMITTED.
+006000 01  REPORT-OUT-RECORD              PIC X(80).
+006100 FD  CONTROL-COUNTS
+006200     LABEL RECORD IS OMITTED.
+006300 COPY CNTREC.
+006400 WORKING-STORAGE SECTION.
+006500 01  WS-SWITCHES.
+006600     05  WS-EOF-SWITCH              PIC X(01) VALUE "N".
+006700         88  WS-NO-MORE-TRANS       VALUE "Y".
+006800 01  WS-COUNTERS.
+006900     05  WS-TRANS-READ              PIC 9(07) VALUE ZERO.
+007000     05  WS-LINE-COUNT               PIC 9(03) VALUE ZERO.
+007100     05  WS-PAGE-NUMBER              PIC 9(05) VALUE ZERO.
+007200 01  WS-LINES-PER-PAGE               PIC 9(03) VALUE 20.
+007300 01  WS-UNKNOWN-CURRENCY-TOTAL       PIC S9(09)V99 VALUE ZERO.
+007400 01  WS-CURRENCY-TABLE-VALUES.
+007500     05  FILLER                      PIC X(07) VALUE "USD$  D".
+007600     05  FILLER                      PIC X(07) VALUE "EURE  C".
+007700     05  FILLER                      PIC X(07) VALUE "GBP#  D".
+007800     05  FILLER                      PIC X(07) VALUE "JPYY  D".
+007900 01  WS-CURRENCY-TABLE REDEFINES WS-CURRENCY-TABLE-VALUES.
+008000     05  WS-CURRENCY-ENTRY OCCURS 4 TIMES
+008100                 INDEXED BY WS-CURR-IDX.
+008200         10  CURR-CODE               PIC X(03).
+008300         10  CURR-SYMBOL             PIC X(03).
+008400         10  CURR-DECIMAL-STYLE      PIC X(01).
+008500 01  WS-CURRENCY-SUBTOTALS.
+008600     05  WS-CURR-SUBTOTAL            PIC S9(09)V99 OCCURS 4 TIMES
+008700                                      VALUE ZERO.
+008800 01  WS-EDITED-AMOUNT-RAW             PIC ZZZ,ZZZ,ZZ9.99CR.
+008900 01  WS-AMOUNT-FIELD-WORK.
+009000     05  WS-AMOUNT-FIELD-X           PIC X(20).
+009100 01  WS-CURRENCY-FOUND-SWITCH         PIC X(01) VALUE "N".
+009200     88  WS-CURRENCY-WAS-FOUND       VALUE "Y".
+009300 01  WS-PROGRAM-ID                    PIC X(08) VALUE "NUMRPT".
+009400 01  WS-AUDIT-MESSAGE                 PIC X(40) VALUE
+009500     "NUMERIC-EDIT REPORT RUN COMPLETE".
+009600 01  WS-AUDIT-RECORDS-OUT              PIC 9(07) VALUE ZERO.
+009700 01  WS-AUDIT-REJECTED                 PIC 9(07) VALUE ZERO.
+009800 01  WS-AUDIT-ZERO                    PIC 9(07) VALUE ZERO.
+009900 01  WS-REPORT-HEADING-1.
+010000     05  FILLER                      PIC X(25) VALUE
+010100         "DAILY TRANSACTION REPORT".
+010200     05  FILLER                      PIC X(10) VALUE "PAGE ".
+010300     05  RH-PAGE-NUMBER              PIC ZZZZ9.
+010400     05  FILLER                      PIC X(40) VALUE SPACES.
+010500 01  WS-REPORT-HEADING-2.
+010600     05  FILLER                      PIC X(08) VALUE "TRAN ID".
+010700     05  FILLER                      PIC X(02) VALUE SPACES.
+010800     05  FILLER                      PIC X(20) VALUE "NAME".
+010900     05  FILLER                      PIC X(02) VALUE SPACES.
+011000     05  FILLER                      PIC X(14) VALUE "AMOUNT".
+011100     05  FILLER                      PIC X(34) VALUE SPACES.
+011200 01  WS-DETAIL-LINE.
+011300     05  DL-TRAN-ID                  PIC X(08).
+011400     05  FILLER                      PIC X(02) VALUE SPACES.
+011500     05  DL-TRAN-NAME                PIC X(20).
+011600     05  FILLER                      PIC X(02) VALUE SPACES.
+011700     05  DL-TRAN-AMOUNT              PIC X(20).
+011800     05  FILLER                      PIC X(26) VALUE SPACES.
+011900 01  WS-TOTAL-LINE.
+012000     05  FILLER                      PIC X(18) VALUE
+012100         "TOTAL FOR CURRENCY".
+012200     05  FILLER                      PIC X(01) VALUE SPACE.
+012300     05  TL-CURRENCY-CODE            PIC X(03).
+012400     05  FILLER                      PIC X(02) VALUE SPACES.
+012500     05  TL-GRAND-TOTAL-X            PIC X(20).
+012600     05  FILLER                      PIC X(36) VALUE SPACES.
+012700 PROCEDURE DIVISION.
+012800 0000-MAINLINE.
+012900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+013000     PERFORM 2000-PROCESS-TRAN THRU 2000-EXIT
+013100         UNTIL WS-NO-MORE-TRANS.
+013200     PERFORM 7000-PRINT-GRAND-TOTAL THRU 7000-EXIT.
+013300     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+013400     STOP RUN.
+013500 1000-INITIALIZE.
+013600     OPEN INPUT TRANSACTION-IN.
+013700     OPEN OUTPUT REPORT-OUT.
+013800     OPEN EXTEND CONTROL-COUNTS.
+013900     PERFORM 2100-READ-TRAN THRU 2100-EXIT.
+014000 1000-EXIT.
+014100     EXIT.
+014200 2000-PROCESS-TRAN.
+014300     IF WS-LINE-COUNT = ZERO
+014400             OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+014500         PERFORM 6000-PRINT-HEADINGS THRU 6000-EXIT
+014600     END-IF.
+014700     PERFORM 3200-LOOKUP-CURRENCY THRU 3200-EXIT.
+014800     PERFORM 3000-PRINT-DETAIL THRU 3000-EXIT.
+014900     PERFORM 3300-ACCUMULATE-TOTAL THRU 3300-EXIT.
+015000     PERFORM 2100-READ-TRAN THRU 2100-EXIT.
+015100 2000-EXIT.
+015200     EXIT.
+015300 2100-READ-TRAN.
+015400     READ TRANSACTION-IN
+015500         AT END
+015600             MOVE "Y" TO WS-EOF-SWITCH
+015700     END-READ.
+015800     IF NOT WS-NO-MORE-TRANS
+015900         ADD 1 TO WS-TRANS-READ
+016000     END-IF.
+016100 2100-EXIT.
+016200     EXIT.
+016300 3000-PRINT-DETAIL.
+016400     INITIALIZE WS-DETAIL-LINE.
+016500     MOVE TRAN-ID TO DL-TRAN-ID.
+016600     MOVE TRAN-NAME TO DL-TRAN-NAME.
+016700     PERFORM 3100-FORMAT-AMOUNT THRU 3100-EXIT.
+016800     MOVE WS-AMOUNT-FIELD-X TO DL-TRAN-AMOUNT.
+016900     MOVE WS-DETAIL-LINE TO REPORT-OUT-RECORD.
+017000     WRITE REPORT-OUT-RECORD.
+017100     ADD 1 TO WS-LINE-COUNT.
+017200 3000-EXIT.
+017300     EXIT.
+017400 3100-FORMAT-AMOUNT.
+017500     MOVE TRAN-AMOUNT TO WS-EDITED-AMOUNT-RAW.
+017600     IF WS-CURRENCY-WAS-FOUND
+017700             AND CURR-DECIMAL-STYLE(WS-CURR-IDX) = "C"
+017800         PERFORM 3250-SWAP-SEPARATORS THRU 3250-EXIT
+017900     END-IF.
+018000     IF WS-CURRENCY-WAS-FOUND
+018100         STRING CURR-SYMBOL(WS-CURR-IDX) DELIMITED BY SPACE
+018200                " " DELIMITED BY SIZE
+018300                WS-EDITED-AMOUNT-RAW DELIMITED BY SIZE
+018400             INTO WS-AMOUNT-FIELD-X
+018500     ELSE
+018600         MOVE WS-EDITED-AMOUNT-RAW TO WS-AMOUNT-FIELD-X
+018700     END-IF.
+018800 3100-EXIT.
+018900     EXIT.
+019000 3200-LOOKUP-CURRENCY.
+019100     MOVE "N" TO WS-CURRENCY-FOUND-SWITCH.
+019200     SET WS-CURR-IDX TO 1.
+019300     SEARCH WS-CURRENCY-ENTRY
+019400         AT END
+019500             MOVE "N" TO WS-CURRENCY-FOUND-SWITCH
+019600         WHEN CURR-CODE(WS-CURR-IDX) = TRAN-CURRENCY-CODE
+019700             MOVE "Y" TO WS-CURRENCY-FOUND-SWITCH
+019800     END-SEARCH.
+019900 3200-EXIT.
+020000     EXIT.
+020100 3250-SWAP-SEPARATORS.
+020200     INSPECT WS-EDITED-AMOUNT-RAW
+020300         REPLACING ALL "," BY "~".
+020400     INSPECT WS-EDITED-AMOUNT-RAW
+020500         REPLACING ALL "." BY ",".
+020600     INSPECT WS-EDITED-AMOUNT-RAW
+020700         REPLACING ALL "~" BY ".".
+020800 3250-EXIT.
+020900     EXIT.
+021000 3300-ACCUMULATE-TOTAL.
+021100     IF WS-CURRENCY-WAS-FOUND
+021200         ADD TRAN-AMOUNT TO WS-CURR-SUBTOTAL(WS-CURR-IDX)
+021300     ELSE
+021400         ADD TRAN-AMOUNT TO WS-UNKNOWN-CURRENCY-TOTAL
+021500     END-IF.
+021600 3300-EXIT.
+021700     EXIT.
+021800 6000-PRINT-HEADINGS.
+021900     ADD 1 TO WS-PAGE-NUMBER.
+022000     MOVE WS-PAGE-NUMBER TO RH-PAGE-NUMBER.
+022100     IF WS-PAGE-NUMBER > 1
+022200         MOVE SPACES TO REPORT-OUT-RECORD
+022300         WRITE REPORT-OUT-RECORD
+022400         WRITE REPORT-OUT-RECORD
+022500             AFTER ADVANCING PAGE
+022600     END-IF.
+022700     MOVE WS-REPORT-HEADING-1 TO REPORT-OUT-RECORD.
+022800     WRITE REPORT-OUT-RECORD.
+022900     MOVE WS-REPORT-HEADING-2 TO REPORT-OUT-RECORD.
+023000     WRITE REPORT-OUT-RECORD.
+023100     MOVE SPACES TO REPORT-OUT-RECORD.
+023200     WRITE REPORT-OUT-RECORD.
+023300     MOVE ZERO TO WS-LINE-COUNT.
+023400 6000-EXIT.
+023500     EXIT.
+023600 7000-PRINT-GRAND-TOTAL.
+023700*    PRINTS ONE TOTAL LINE PER CURRENCY CODE SEEN ON THE FEED --
+023800*    TRANSACTIONS IN DIFFERENT CURRENCIES ARE NEVER SUMMED
+023900*    TOGETHER.
+024000     MOVE SPACES TO REPORT-OUT-RECORD.
+024100     WRITE REPORT-OUT-RECORD.
+024200     PERFORM 7100-PRINT-ONE-TOTAL THRU 7100-EXIT
+024300         VARYING WS-CURR-IDX FROM 1 BY 1
+024400         UNTIL WS-CURR-IDX > 4.
+024500     PERFORM 7200-PRINT-UNKNOWN-TOTAL THRU 7200-EXIT.
+024600 7000-EXIT.
+024700     EXIT.
+024800 7100-PRINT-ONE-TOTAL.
+024900     IF WS-CURR-SUBTOTAL(WS-CURR-IDX) NOT = ZERO
+025000         INITIALIZE WS-TOTAL-LINE
+025100         MOVE CURR-CODE(WS-CURR-IDX) TO TL-CURRENCY-CODE
+025200         MOVE WS-CURR-SUBTOTAL(WS-CURR-IDX)
+025300             TO WS-EDITED-AMOUNT-RAW
+025400         IF CURR-DECIMAL-STYLE(WS-CURR-IDX) = "C"
+025500             PERFORM 3250-SWAP-SEPARATORS THRU 3250-EXIT
+025600         END-IF
+025700         STRING CURR-SYMBOL(WS-CURR-IDX) DELIMITED BY SPACE
+025800                " " DELIMITED BY SIZE
+025900                WS-EDITED-AMOUNT-RAW DELIMITED BY SIZE
+026000             INTO WS-AMOUNT-FIELD-X
+026100         MOVE WS-AMOUNT-FIELD-X TO TL-GRAND-TOTAL-X
+026200         MOVE WS-TOTAL-LINE TO REPORT-OUT-RECORD
+026300         WRITE REPORT-OUT-RECORD
+026400     END-IF.
+026500 7100-EXIT.
+026600     EXIT.
+026700 7200-PRINT-UNKNOWN-TOTAL.
+026800     IF WS-UNKNOWN-CURRENCY-TOTAL NOT = ZERO
+026900         INITIALIZE WS-TOTAL-LINE
+027000         MOVE "???" TO TL-CURRENCY-CODE
+027100         MOVE WS-UNKNOWN-CURRENCY-TOTAL TO WS-EDITED-AMOUNT-RAW
+027200         MOVE WS-EDITED-AMOUNT-RAW TO WS-AMOUNT-FIELD-X
+027300         MOVE WS-AMOUNT-FIELD-X TO TL-GRAND-TOTAL-X
+027400         MOVE WS-TOTAL-LINE TO REPORT-OUT-RECORD
+027500         WRITE REPORT-OUT-RECORD
+027600     END-IF.
+027700 7200-EXIT.
+027800     EXIT.
+027900 9000-TERMINATE.
+028000     PERFORM 9100-WRITE-CONTROL-COUNTS THRU 9100-EXIT.
+028100     CLOSE TRANSACTION-IN REPORT-OUT CONTROL-COUNTS.
+028200     DISPLAY "TRANSACTIONS READ: " WS-TRANS-READ.
+028300     MOVE WS-TRANS-READ TO WS-AUDIT-RECORDS-OUT.
+028400     CALL "AUDITLOG" USING WS-PROGRAM-ID
+028500         WS-TRANS-READ WS-AUDIT-RECORDS-OUT WS-AUDIT-REJECTED
+028600         WS-AUDIT-ZERO WS-AUDIT-MESSAGE
+028700     END-CALL.
+028800 9000-EXIT.
+028900     EXIT.
+029000 9100-WRITE-CONTROL-COUNTS.
+029100     INITIALIZE CONTROL-COUNT-RECORD.
+029200     MOVE WS-PROGRAM-ID   TO CC-PROGRAM-ID.
+029300     MOVE WS-TRANS-READ   TO CC-RECORDS-READ.
+029400     MOVE WS-TRANS-READ   TO CC-RECORDS-WRITTEN.
+029500     WRITE CONTROL-COUNT-RECORD.
+029600 9100-EXIT.
+029700     EXIT.
