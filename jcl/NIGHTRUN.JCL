@@ -0,0 +1,105 @@
+//NIGHTRUN JOB (ACCTNO),'NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTRUN - RUNS THE SSN CARD JOB, THE ADDRESS MAINTENANCE
+//* JOB, AND THE NUMERIC-EDIT REPORT JOB IN SEQUENCE, ONE STEP
+//* PER PROGRAM, WITH EACH STEP CONDITIONED ON THE RETURN CODE
+//* OF THE ONE BEFORE IT SO A FAILED STEP STOPS THE CHAIN
+//* INSTEAD OF LETTING THE NEXT STEP RUN AGAINST BAD INPUT.
+//*
+//* MODIFICATION HISTORY
+//* ---------------------------------------------------------
+//* DATE       INIT  DESCRIPTION
+//* 02/14/1988 FR    ORIGINAL JOB STREAM.
+//* 04/12/1988 FR    ADDED STEP005 TO SORT THE CARD DECK BY SSN
+//*                  AHEAD OF STEP010 -- THE AREA-BREAK LOGIC IN
+//*                  SSNFMT HAS ALWAYS ASSUMED SORTED INPUT BUT
+//*                  NOTHING IN THE STREAM ENFORCED IT. ALSO FIXED
+//*                  A DUPLICATE COND= KEYWORD ON STEP030.
+//* 08/09/1988 FR    SORTOUT/ERROUT/BENOUT USED DISP=(NEW,CATLG,
+//*                  DELETE) AGAINST STATIC DSNS -- THE SECOND
+//*                  NIGHT THIS STREAM RAN, NEW FAILED BECAUSE THE
+//*                  PRIOR NIGHT'S GENERATION WAS STILL CATALOGED.
+//*                  ADDED STEP001 TO SCRATCH THOSE THREE DATASETS
+//*                  (MOD,DELETE TOLERATES THEM NOT EXISTING YET)
+//*                  BEFORE STEP005 CREATES THEM FRESH.
+//* 08/09/1988 FR    STEP010'S ERROUT/BENOUT/CKPTFILE USED DELETE
+//*                  AS THE ABNORMAL-TERMINATION DISPOSITION, SO A
+//*                  READER JAM OR ABEND MID-STEP SCRATCHED THE VERY
+//*                  CHECKPOINT AND PARTIAL OUTPUT A RESTART NEEDS.
+//*                  CHANGED THE ABNORMAL DISPOSITION TO CATLG ON
+//*                  ALL THREE. THIS STREAM IS THE FRESH-RUN FORM --
+//*                  SEE NIGHTRST FOR THE RESTART FORM, WHICH SKIPS
+//*                  STEP001/STEP005 AND RESUMES STEP010 IN PLACE.
+//*--------------------------------------------------------------*
+//STEP001  EXEC PGM=IEFBR14
+//SORTOUT  DD   DSN=PROD.SSN.CARDIN.SORTED,
+//             DISP=(MOD,DELETE,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//ERROUT   DD   DSN=PROD.SSN.REJECTS,
+//             DISP=(MOD,DELETE,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//BENOUT   DD   DSN=PROD.SSN.BENEFITS,
+//             DISP=(MOD,DELETE,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//*
+//STEP005  EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=PROD.SSN.CARDIN,DISP=SHR
+//SORTOUT  DD   DSN=PROD.SSN.CARDIN.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN    DD   *
+  SORT FIELDS=(1,9,CH,A)
+/*
+//*
+//STEP010  EXEC PGM=SSNFMT,COND=(4,LT,STEP005)
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CARDIN   DD   DSN=PROD.SSN.CARDIN.SORTED,DISP=SHR
+//PRINTOUT DD   SYSOUT=*
+//ERROUT   DD   DSN=PROD.SSN.REJECTS,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//BENOUT   DD   DSN=PROD.SSN.BENEFITS,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SSNMSTR  DD   DSN=PROD.SSN.MASTER,DISP=SHR
+//ADRMSTR  DD   DSN=PROD.ADDR.MASTER,DISP=SHR
+//CKPTFILE DD   DSN=PROD.SSN.CHECKPOINT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CNTFILE  DD   DSN=PROD.NIGHTLY.CONTROLCNT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//AUDITLOG DD   DSN=PROD.NIGHTLY.AUDITLOG,
+//             DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=ADRMAINT,COND=(4,LT,STEP010)
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//ADRTRAN  DD   DSN=PROD.ADDR.TRANS,DISP=SHR
+//ADRMSTR  DD   DSN=PROD.ADDR.MASTER,DISP=SHR
+//CNTFILE  DD   DSN=PROD.NIGHTLY.CONTROLCNT,
+//             DISP=MOD
+//AUDITLOG DD   DSN=PROD.NIGHTLY.AUDITLOG,
+//             DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=NUMRPT,COND=((4,LT,STEP010),
+//             (4,LT,STEP020))
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//TRANSIN  DD   DSN=PROD.TRANS.DAILYFEED,DISP=SHR
+//RPTOUT   DD   SYSOUT=*
+//CNTFILE  DD   DSN=PROD.NIGHTLY.CONTROLCNT,
+//             DISP=MOD
+//AUDITLOG DD   DSN=PROD.NIGHTLY.AUDITLOG,
+//             DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=RECONCIL,COND=((4,LT,STEP010),
+//             (4,LT,STEP020),(4,LT,STEP030))
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CNTFILE  DD   DSN=PROD.NIGHTLY.CONTROLCNT,
+//             DISP=SHR
+//RECONOUT DD   SYSOUT=*
+//*
