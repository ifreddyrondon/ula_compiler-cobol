@@ -0,0 +1,74 @@
+//NIGHTRST JOB (ACCTNO),'NIGHTLY RESTART',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTRST - RESTART FORM OF NIGHTRUN, USED WHEN A READER JAM OR
+//* ABEND STOPPED STEP010 (SSNFMT) PARTWAY THROUGH THE CARD DECK.
+//* SKIPS STEP001 (WHICH WOULD SCRATCH THE PARTIAL ERROUT/BENOUT
+//* FROM THE FAILED RUN) AND STEP005 (THE DECK IS ALREADY SORTED
+//* FROM THE FAILED RUN'S STEP005), AND RESTARTS STEP010 WITH THE
+//* RECORD COUNT FROM ITS LAST "CHECKPOINT - RECORDS PROCESSED SO
+//* FAR" MESSAGE SUPPLIED AS THE PARM. REPLACE THE RESTCNT PARM
+//* BELOW WITH THAT COUNT BEFORE SUBMITTING -- SSNFMT NOW ABENDS
+//* WITH RC 16 RATHER THAN SILENTLY RERUNNING THE WHOLE DECK IF
+//* THIS IS LEFT UNEDITED OR SET TO ZERO. THEN STEP020/STEP030/
+//* STEP040 RUN AS IN NIGHTRUN.
+//*
+//* MODIFICATION HISTORY
+//* ---------------------------------------------------------
+//* DATE       INIT  DESCRIPTION
+//* 08/09/1988 FR    ORIGINAL RESTART JOB STREAM.
+//* 08/09/1988 FR    THE SHIPPED PARM OF '0000000' WAS NUMERICALLY
+//*                  ZERO, THE SAME VALUE SSNFMT TREATS AS "NO PARM
+//*                  GIVEN" -- FORGETTING TO EDIT IT BEFORE
+//*                  SUBMITTING SILENTLY RAN A FULL FRESH PASS
+//*                  INSTEAD OF RESTARTING. CHANGED THE PLACEHOLDER
+//*                  TO NON-NUMERIC TEXT SO AN UNEDITED SUBMISSION
+//*                  NOW ABENDS LOUDLY INSTEAD (SEE SSNFMT'S
+//*                  1000-INITIALIZE).
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SSNFMT,PARM='RESTCNT'
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CARDIN   DD   DSN=PROD.SSN.CARDIN.SORTED,DISP=SHR
+//PRINTOUT DD   SYSOUT=*
+//ERROUT   DD   DSN=PROD.SSN.REJECTS,
+//             DISP=(MOD,CATLG,CATLG)
+//BENOUT   DD   DSN=PROD.SSN.BENEFITS,
+//             DISP=(MOD,CATLG,CATLG)
+//SSNMSTR  DD   DSN=PROD.SSN.MASTER,DISP=SHR
+//ADRMSTR  DD   DSN=PROD.ADDR.MASTER,DISP=SHR
+//CKPTFILE DD   DSN=PROD.SSN.CHECKPOINT,
+//             DISP=(MOD,CATLG,CATLG)
+//CNTFILE  DD   DSN=PROD.NIGHTLY.CONTROLCNT,
+//             DISP=MOD
+//AUDITLOG DD   DSN=PROD.NIGHTLY.AUDITLOG,
+//             DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=ADRMAINT,COND=(4,LT,STEP010)
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//ADRTRAN  DD   DSN=PROD.ADDR.TRANS,DISP=SHR
+//ADRMSTR  DD   DSN=PROD.ADDR.MASTER,DISP=SHR
+//CNTFILE  DD   DSN=PROD.NIGHTLY.CONTROLCNT,
+//             DISP=MOD
+//AUDITLOG DD   DSN=PROD.NIGHTLY.AUDITLOG,
+//             DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=NUMRPT,COND=((4,LT,STEP010),
+//             (4,LT,STEP020))
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//TRANSIN  DD   DSN=PROD.TRANS.DAILYFEED,DISP=SHR
+//RPTOUT   DD   SYSOUT=*
+//CNTFILE  DD   DSN=PROD.NIGHTLY.CONTROLCNT,
+//             DISP=MOD
+//AUDITLOG DD   DSN=PROD.NIGHTLY.AUDITLOG,
+//             DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=RECONCIL,COND=((4,LT,STEP010),
+//             (4,LT,STEP020),(4,LT,STEP030))
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CNTFILE  DD   DSN=PROD.NIGHTLY.CONTROLCNT,
+//             DISP=SHR
+//RECONOUT DD   SYSOUT=*
+//*
