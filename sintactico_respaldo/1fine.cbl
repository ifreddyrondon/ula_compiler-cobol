@@ -1,27 +1,236 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. test-program freddy rondon.
-ENVIRONMENT DIVISION.
-
-CONFIGURATION SECTION.
-SOURCE-COMPUTER. Motorola.
-OBJECT-COMPUTER. Intel.
-
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01	varx.
-	05	vary	PICTURE IS 9999.
-	*	This is a test of expanded pictures
-	05	varz	PICTURE IS 9(5) VALUE IS 60.
-	05	address.
-		07	house	PICTURE IS 9(6) VALUE IS 504.
-		
-PROCEDURE DIVISION.
-    DISPLAY "ThIS IS a cobol program".
-    DISPLAY varx.
-    MOVE 768 TO vary, varz.
-    ADD vary TO varz.
-    SUBTRACT 5 FROM vary.
-    MULTIPLY vary BY 2.
-    DIVIDE varz BY 3.
-    DISPLAY varx.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ADRMAINT.
+000300 AUTHOR. F RONDON.
+000400 INSTALLATION. DATA PROCESSING.
+000500 DATE-WRITTEN. 01/12/1988.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* ADRMAINT IS A SMALL WORKING-STORAGE ARITHMETIC EXERCISE THAT
+000900* ALSO MAINTAINS THE HOUSE-NUMBER PORTION OF AN ADDRESS AGAINST
+001000* THE ADDRESS MASTER FILE, KEYED BY THE PERSON'S SOCIAL SECURITY
+001100* NUMBER, SO THE VALUE PERSISTS FROM ONE RUN TO THE NEXT.
+001200*
+001300*    MODIFICATION HISTORY
+001400*    -------------------------------------------------------------
+001500*    DATE       INIT  DESCRIPTION
+001600*    01/12/1988 FR    ORIGINAL PROGRAM.
+001700*    02/03/1988 FR    ADDED ON SIZE ERROR CHECKING TO EVERY
+001800*                     ARITHMETIC STATEMENT SO AN OVERFLOW GETS
+001900*                     LOGGED INSTEAD OF SILENTLY TRUNCATING.
+002000*    02/14/1988 FR    MOVED THE ADDRESS OFF OF WORKING-STORAGE
+002100*                     AND ONTO THE ADDRESS MASTER FILE. ADRTRAN
+002200*                     CARRIES THE HOUSE-NUMBER CHANGES FOR A RUN.
+002300*    03/01/1988 FR    CAPTURE THE VARZ DIVIDE QUOTIENT AND
+002400*                     REMAINDER SEPARATELY AND DISPLAY A
+002500*                     RECONCILIATION LINE.
+002600*    03/08/1988 FR    CALL THE SHOP'S COMMON AUDIT-TRAIL ROUTINE
+002700*                     AT END OF RUN.
+002800*    03/15/1988 FR    APPEND A CONTROL-COUNT RECORD TO CNTFILE FOR
+002900*                     THE END-OF-NIGHT RECONCILIATION STEP.
+002950*    08/09/1988 FR    THE ARITHMETIC DEMO DISPLAYED HOUSE'S
+002960*                     COMPILED-IN DEFAULT ON ANY RUN WITH NO
+002970*                     MATCHING TRANSACTION, SINCE NOTHING RE-READ
+002980*                     THE MASTER BEFORE DISPLAYING VARX. ADDED AN
+002990*                     EXPLICIT KEYED RE-READ OF THE LAST KEY
+002991*                     TOUCHED THIS RUN SO THE DEMO SHOWS THE
+002992*                     PERSISTED VALUE.
+003000*****************************************************************
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER. MOTOROLA.
+003400 OBJECT-COMPUTER. INTEL.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT ADDRESS-TRAN  ASSIGN TO ADRTRAN
+003800         ORGANIZATION IS LINE SEQUENTIAL.
+003900     SELECT ADDRESS-MASTER ASSIGN TO ADRMSTR
+004000         ORGANIZATION IS INDEXED
+004100         ACCESS MODE IS DYNAMIC
+004200         RECORD KEY IS ADR-KEY.
+004300     SELECT CONTROL-COUNTS ASSIGN TO CNTFILE
+004400         ORGANIZATION IS LINE SEQUENTIAL.
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700 FD  ADDRESS-TRAN
+004800     LABEL RECORD IS OMITTED.
+004900 01  ADDRESS-TRAN-RECORD.
+005000     05  ADR-TRAN-KEY               PIC X(09).
+005100     05  ADR-TRAN-NAME              PIC X(20).
+005200     05  ADR-TRAN-HOUSE             PIC 9(06).
+005300     05  FILLER                     PIC X(46).
+005400 FD  ADDRESS-MASTER
+005500     LABEL RECORD IS STANDARD.
+005600 COPY ADRMAST.
+005700 FD  CONTROL-COUNTS
+005800     LABEL RECORD IS OMITTED.
+005900 COPY CNTREC.
+006000 WORKING-STORAGE SECTION.
+006100 01  VARX.
+006200     05  VARY                       PICTURE IS 9999.
+006300*   THIS IS A TEST OF EXPANDED PICTURES
+006400     05  VARZ                       PICTURE IS 9(5) VALUE IS 60.
+006500     05  ADDR-GROUP.
+006600         07  HOUSE                  PICTURE IS 9(6) VALUE IS 504.
+006700 01  WS-OLD-VALUE                   PIC 9(09) VALUE ZERO.
+006800 01  WS-ATTEMPT-VALUE               PIC 9(09) VALUE ZERO.
+006900 01  WS-OVERFLOW-COUNT              PIC 9(07) VALUE ZERO.
+007000 01  WS-VARZ-QUOTIENT               PIC 9(05) VALUE ZERO.
+007100 01  WS-VARZ-REMAINDER              PIC 9(05) VALUE ZERO.
+007200 01  WS-VARZ-RECONCILE              PIC 9(07) VALUE ZERO.
+007300 01  WS-PROGRAM-ID                  PIC X(08) VALUE "ADRMAINT".
+007400 01  WS-AUDIT-MESSAGE                PIC X(40) VALUE
+007500     "ADDRESS MAINTENANCE RUN COMPLETE".
+007600 01  WS-MASTERS-TOTAL                PIC 9(07) VALUE ZERO.
+007700 01  WS-AUDIT-ZERO                   PIC 9(07) VALUE ZERO.
+007800 01  WS-SWITCHES.
+007900     05  WS-TRAN-EOF-SWITCH         PIC X(01) VALUE "N".
+008000         88  WS-NO-MORE-TRANS       VALUE "Y".
+008100 01  WS-COUNTERS.
+008200     05  WS-TRANS-READ              PIC 9(07) VALUE ZERO.
+008300     05  WS-MASTERS-UPDATED         PIC 9(07) VALUE ZERO.
+008400     05  WS-MASTERS-ADDED           PIC 9(07) VALUE ZERO.
+008450 01  WS-LAST-KEY                    PIC X(09) VALUE SPACES.
+008500 PROCEDURE DIVISION.
+008600 0000-MAINLINE.
+008700     PERFORM 5000-MAINTAIN-ADDRESSES THRU 5000-EXIT.
+008800     PERFORM 8000-ARITHMETIC-DEMO THRU 8000-EXIT.
+008900     COMPUTE WS-MASTERS-TOTAL =
+009000         WS-MASTERS-UPDATED + WS-MASTERS-ADDED.
+009100     CALL "AUDITLOG" USING WS-PROGRAM-ID
+009200         WS-TRANS-READ WS-MASTERS-TOTAL WS-AUDIT-ZERO
+009300         WS-OVERFLOW-COUNT WS-AUDIT-MESSAGE
+009400     END-CALL.
+009500     STOP RUN.
+009600 5000-MAINTAIN-ADDRESSES.
+009700     OPEN INPUT ADDRESS-TRAN.
+009800     OPEN I-O ADDRESS-MASTER.
+009900     OPEN EXTEND CONTROL-COUNTS.
+010000     PERFORM 5100-READ-TRAN THRU 5100-EXIT.
+010100     PERFORM 5200-APPLY-TRAN THRU 5200-EXIT
+010200         UNTIL WS-NO-MORE-TRANS.
+010300     PERFORM 5500-WRITE-CONTROL-COUNTS THRU 5500-EXIT.
+010400     CLOSE ADDRESS-TRAN ADDRESS-MASTER CONTROL-COUNTS.
+010500     DISPLAY "ADDRESS TRANSACTIONS READ: " WS-TRANS-READ.
+010600     DISPLAY "ADDRESS MASTERS UPDATED:   " WS-MASTERS-UPDATED.
+010700     DISPLAY "ADDRESS MASTERS ADDED:     " WS-MASTERS-ADDED.
+010800 5000-EXIT.
+010900     EXIT.
+011000 5100-READ-TRAN.
+011100     READ ADDRESS-TRAN
+011200         AT END
+011300             MOVE "Y" TO WS-TRAN-EOF-SWITCH
+011400     END-READ.
+011500     IF NOT WS-NO-MORE-TRANS
+011600         ADD 1 TO WS-TRANS-READ
+011700     END-IF.
+011800 5100-EXIT.
+011900     EXIT.
+012000 5200-APPLY-TRAN.
+012100     MOVE ADR-TRAN-KEY TO ADR-KEY.
+012200     READ ADDRESS-MASTER
+012300         INVALID KEY
+012400             PERFORM 5300-ADD-MASTER THRU 5300-EXIT
+012500         NOT INVALID KEY
+012600             PERFORM 5400-UPDATE-MASTER THRU 5400-EXIT
+012700     END-READ.
+012750     MOVE ADR-TRAN-KEY TO WS-LAST-KEY.
+012800     PERFORM 5100-READ-TRAN THRU 5100-EXIT.
+012900 5200-EXIT.
+013000     EXIT.
+013100 5300-ADD-MASTER.
+013200     MOVE ADR-TRAN-KEY TO ADR-KEY.
+013300     MOVE ADR-TRAN-NAME TO ADR-NAME.
+013400     MOVE ADR-TRAN-HOUSE TO ADR-HOUSE.
+013500     WRITE ADDRESS-MASTER-RECORD.
+013600     MOVE ADR-HOUSE TO HOUSE.
+013700     ADD 1 TO WS-MASTERS-ADDED.
+013800 5300-EXIT.
+013900     EXIT.
+014000 5400-UPDATE-MASTER.
+014100     MOVE ADR-TRAN-NAME TO ADR-NAME.
+014200     MOVE ADR-TRAN-HOUSE TO ADR-HOUSE.
+014300     REWRITE ADDRESS-MASTER-RECORD.
+014400     MOVE ADR-HOUSE TO HOUSE.
+014500     ADD 1 TO WS-MASTERS-UPDATED.
+014600 5400-EXIT.
+014700     EXIT.
+014800 5500-WRITE-CONTROL-COUNTS.
+014900     INITIALIZE CONTROL-COUNT-RECORD.
+015000     MOVE WS-PROGRAM-ID    TO CC-PROGRAM-ID.
+015100     MOVE WS-TRANS-READ    TO CC-RECORDS-READ.
+015200     MOVE WS-MASTERS-UPDATED TO CC-RECORDS-UPDATED.
+015300     MOVE WS-MASTERS-ADDED TO CC-RECORDS-NOT-FOUND.
+015400     WRITE CONTROL-COUNT-RECORD.
+015500 5500-EXIT.
+015600     EXIT.
+015700 8000-ARITHMETIC-DEMO.
+015750     PERFORM 8010-LOAD-PERSISTED-HOUSE THRU 8010-EXIT.
+015800     DISPLAY "ThIS IS a cobol program".
+015900     DISPLAY varx.
+016000     MOVE 768 TO vary, varz.
+016100     MOVE VARZ TO WS-OLD-VALUE.
+016200     COMPUTE WS-ATTEMPT-VALUE = VARZ + VARY.
+016300     ADD VARY TO VARZ
+016400         ON SIZE ERROR
+016500             DISPLAY "OVERFLOW ON ADD TO VARZ, OLD VALUE "
+016600                 WS-OLD-VALUE
+016700             DISPLAY "ATTEMPTED VALUE " WS-ATTEMPT-VALUE
+016800             ADD 1 TO WS-OVERFLOW-COUNT
+016900     END-ADD.
+017000     MOVE VARY TO WS-OLD-VALUE.
+017100     COMPUTE WS-ATTEMPT-VALUE = VARY - 5.
+017200     SUBTRACT 5 FROM VARY
+017300         ON SIZE ERROR
+017400             DISPLAY "OVERFLOW ON SUBTRACT FROM VARY, OLD VALUE "
+017500                 WS-OLD-VALUE
+017600             DISPLAY "ATTEMPTED VALUE " WS-ATTEMPT-VALUE
+017700             ADD 1 TO WS-OVERFLOW-COUNT
+017800     END-SUBTRACT.
+017900     MOVE VARY TO WS-OLD-VALUE.
+018000     COMPUTE WS-ATTEMPT-VALUE = VARY * 2.
+018100     MULTIPLY 2 BY VARY
+018200         ON SIZE ERROR
+018300             DISPLAY "OVERFLOW ON MULTIPLY VARY, OLD VALUE "
+018400                 WS-OLD-VALUE
+018500             DISPLAY "ATTEMPTED VALUE " WS-ATTEMPT-VALUE
+018600             ADD 1 TO WS-OVERFLOW-COUNT
+018700     END-MULTIPLY.
+018800     MOVE VARZ TO WS-OLD-VALUE.
+018900     COMPUTE WS-ATTEMPT-VALUE = VARZ / 3.
+019000     DIVIDE 3 INTO VARZ
+019100         GIVING WS-VARZ-QUOTIENT
+019200         REMAINDER WS-VARZ-REMAINDER
+019300         ON SIZE ERROR
+019400             DISPLAY "OVERFLOW ON DIVIDE VARZ, OLD VALUE "
+019500                 WS-OLD-VALUE
+019600             DISPLAY "ATTEMPTED VALUE " WS-ATTEMPT-VALUE
+019700             ADD 1 TO WS-OVERFLOW-COUNT
+019800     END-DIVIDE.
+019900     DISPLAY "VARZ DIVIDED BY 3 - QUOTIENT " WS-VARZ-QUOTIENT
+020000         " REMAINDER " WS-VARZ-REMAINDER.
+020100     COMPUTE WS-VARZ-RECONCILE =
+020200         (WS-VARZ-QUOTIENT * 3) + WS-VARZ-REMAINDER.
+020300     DISPLAY "RECONCILIATION - (QUOTIENT * 3) + REMAINDER = "
+020400         WS-VARZ-RECONCILE.
+020500     DISPLAY varx.
+020600 8000-EXIT.
+020700     EXIT.
+020710 8010-LOAD-PERSISTED-HOUSE.
+020720*    SHOWS THE PERSISTED VALUE RATHER THAN THE COMPILED-IN
+020730*    DEFAULT -- RE-READS THE LAST KEY TOUCHED BY THIS RUN'S
+020740*    TRANSACTIONS FROM THE ADDRESS MASTER FILE. IF NO
+020750*    TRANSACTION WAS APPLIED THIS RUN, HOUSE KEEPS ITS
+020760*    COMPILED-IN DEFAULT.
+020770     IF WS-LAST-KEY NOT = SPACES
+020780         OPEN INPUT ADDRESS-MASTER
+020790         MOVE WS-LAST-KEY TO ADR-KEY
+020800         READ ADDRESS-MASTER
+020810             INVALID KEY
+020820                 CONTINUE
+020830             NOT INVALID KEY
+020840                 MOVE ADR-HOUSE TO HOUSE
+020850         END-READ
+020860         CLOSE ADDRESS-MASTER
+020870     END-IF.
+020880 8010-EXIT.
+020890     EXIT.
