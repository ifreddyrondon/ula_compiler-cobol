@@ -0,0 +1,163 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RECONCIL.
+000300 AUTHOR. F RONDON.
+000400 INSTALLATION. DATA PROCESSING.
+000500 DATE-WRITTEN. 02/14/1988.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* RECONCIL IS THE END-OF-NIGHT BALANCING STEP. IT READS THE
+000900* CONTROL-COUNTS FILE THAT THE SSN CARD JOB (SSNFMT), THE
+001000* ADDRESS MAINTENANCE JOB (ADRMAINT), AND THE NUMERIC-EDIT
+001100* REPORT JOB (NUMRPT) EACH APPEND TO AS THEIR LAST ACT, AND
+001200* PRINTS A ONE-PAGE RECONCILIATION SHOWING WHERE THE NIGHT'S
+001300* COUNTS AGREE AND WHERE THEY DO NOT.
+001400*
+001500*    MODIFICATION HISTORY
+001600*    -------------------------------------------------------------
+001700*    DATE       INIT  DESCRIPTION
+001800*    02/14/1988 FR    ORIGINAL PROGRAM.
+001900*    04/12/1988 FR    THE BALANCE TEST COMPARED SSN CARDS WRITTEN
+002000*                     AGAINST ADDRESS RECORDS UPDATED ONLY,
+002100*                     IGNORING ADDRESS RECORDS ADDED -- A NIGHT
+002200*                     THAT ADDS NEW MASTERS INSTEAD OF UPDATING
+002300*                     EXISTING ONES WAS FALSELY REPORTED OUT OF
+002400*                     BALANCE. NOW COMPARES AGAINST UPDATED PLUS
+002500*                     NOT-FOUND (ADDED).
+002510*    08/09/1988 FR    THE BALANCE TEST ALSO SUBTRACTED SSN CARDS
+002520*                     REJECTED FROM CARDS WRITTEN, BUT
+002530*                     WS-SSN-WRITTEN ALREADY EXCLUDES REJECTS --
+002540*                     SSNFMT ONLY COUNTS A CARD AS WRITTEN WHEN IT
+002550*                     PASSES VALIDATION. SUBTRACTING REJECTS AGAIN
+002560*                     UNDERSTATED THE LEFT SIDE ON ANY NIGHT WITH
+002570*                     REJECTED CARDS. REMOVED THE SUBTRACTION.
+002600*****************************************************************
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER. MOTOROLA.
+003000 OBJECT-COMPUTER. INTEL.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT CONTROL-COUNTS ASSIGN TO CNTFILE
+003400         ORGANIZATION IS LINE SEQUENTIAL.
+003500     SELECT RECON-OUT ASSIGN TO RECONOUT
+003600         ORGANIZATION IS LINE SEQUENTIAL.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  CONTROL-COUNTS
+004000     LABEL RECORD IS OMITTED.
+004100 COPY CNTREC.
+004200 FD  RECON-OUT
+004300     LABEL RECORD IS OMITTED.
+004400 01  RECON-LINE                     PIC X(80).
+004500 WORKING-STORAGE SECTION.
+004600 01  WS-EOF-SWITCH                  PIC X(01) VALUE "N".
+004700     88  WS-NO-MORE-RECORDS         VALUE "Y".
+004800 01  WS-SSN-READ                    PIC 9(07) VALUE ZERO.
+004900 01  WS-SSN-WRITTEN                 PIC 9(07) VALUE ZERO.
+005000 01  WS-SSN-REJECTED                PIC 9(07) VALUE ZERO.
+005100 01  WS-ADR-UPDATED                 PIC 9(07) VALUE ZERO.
+005200 01  WS-ADR-NOT-FOUND               PIC 9(07) VALUE ZERO.
+005300 01  WS-RPT-READ                    PIC 9(07) VALUE ZERO.
+005400 01  WS-RPT-WRITTEN                 PIC 9(07) VALUE ZERO.
+005500 01  WS-SSN-SEEN-SWITCH             PIC X(01) VALUE "N".
+005600 01  WS-ADR-SEEN-SWITCH             PIC X(01) VALUE "N".
+005700 01  WS-RPT-SEEN-SWITCH             PIC X(01) VALUE "N".
+005800 01  WS-HDG-1.
+005900     05  FILLER                     PIC X(30) VALUE
+006000         "END-OF-NIGHT RECONCILIATION".
+006100     05  FILLER                     PIC X(50) VALUE SPACES.
+006200 01  WS-DETAIL-LINE.
+006300     05  WS-D-LABEL                 PIC X(30).
+006400     05  WS-D-VALUE-1               PIC ZZZZZZ9.
+006500     05  FILLER                     PIC X(03) VALUE SPACES.
+006600     05  WS-D-VALUE-2               PIC ZZZZZZ9.
+006700     05  FILLER                     PIC X(03) VALUE SPACES.
+006800     05  WS-D-STATUS                PIC X(20).
+006900 PROCEDURE DIVISION.
+007000 0000-MAINLINE.
+007100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007200     PERFORM 2000-READ-COUNTS THRU 2000-EXIT
+007300         UNTIL WS-NO-MORE-RECORDS.
+007400     PERFORM 8000-PRINT-RECONCILIATION THRU 8000-EXIT.
+007500     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+007600     STOP RUN.
+007700 1000-INITIALIZE.
+007800     OPEN INPUT CONTROL-COUNTS OUTPUT RECON-OUT.
+007900 1000-EXIT.
+008000     EXIT.
+008100 2000-READ-COUNTS.
+008200     READ CONTROL-COUNTS
+008300         AT END
+008400             MOVE "Y" TO WS-EOF-SWITCH
+008500         NOT AT END
+008600             PERFORM 3000-POST-COUNTS THRU 3000-EXIT
+008700     END-READ.
+008800 2000-EXIT.
+008900     EXIT.
+009000 3000-POST-COUNTS.
+009100     EVALUATE CC-PROGRAM-ID
+009200         WHEN "SSNFMT"
+009300             MOVE CC-RECORDS-READ     TO WS-SSN-READ
+009400             MOVE CC-RECORDS-WRITTEN  TO WS-SSN-WRITTEN
+009500             MOVE CC-RECORDS-REJECTED TO WS-SSN-REJECTED
+009600             MOVE "Y"                 TO WS-SSN-SEEN-SWITCH
+009700         WHEN "ADRMAINT"
+009800             MOVE CC-RECORDS-UPDATED   TO WS-ADR-UPDATED
+009900             MOVE CC-RECORDS-NOT-FOUND TO WS-ADR-NOT-FOUND
+010000             MOVE "Y"                  TO WS-ADR-SEEN-SWITCH
+010100         WHEN "NUMRPT"
+010200             MOVE CC-RECORDS-READ    TO WS-RPT-READ
+010300             MOVE CC-RECORDS-WRITTEN TO WS-RPT-WRITTEN
+010400             MOVE "Y"                TO WS-RPT-SEEN-SWITCH
+010500         WHEN OTHER
+010600             CONTINUE
+010700     END-EVALUATE.
+010800 3000-EXIT.
+010900     EXIT.
+011000 8000-PRINT-RECONCILIATION.
+011100     WRITE RECON-LINE FROM WS-HDG-1.
+011200     MOVE SPACES TO RECON-LINE.
+011300     WRITE RECON-LINE.
+011400     MOVE SPACES TO WS-DETAIL-LINE.
+011500     MOVE "SSN CARDS READ"        TO WS-D-LABEL.
+011600     MOVE WS-SSN-READ             TO WS-D-VALUE-1.
+011700     MOVE WS-SSN-WRITTEN          TO WS-D-VALUE-2.
+011800     MOVE "READ / PRINTED"        TO WS-D-STATUS.
+011900     WRITE RECON-LINE FROM WS-DETAIL-LINE.
+012000     MOVE SPACES TO WS-DETAIL-LINE.
+012100     MOVE "SSN CARDS REJECTED"    TO WS-D-LABEL.
+012200     MOVE WS-SSN-REJECTED         TO WS-D-VALUE-1.
+012300     WRITE RECON-LINE FROM WS-DETAIL-LINE.
+012400     MOVE SPACES TO WS-DETAIL-LINE.
+012500     MOVE "ADDRESS RECORDS UPDATED" TO WS-D-LABEL.
+012600     MOVE WS-ADR-UPDATED           TO WS-D-VALUE-1.
+012700     IF WS-SSN-WRITTEN =
+012800             (WS-ADR-UPDATED + WS-ADR-NOT-FOUND)
+012900         MOVE "IN BALANCE"         TO WS-D-STATUS
+013000     ELSE
+013100         MOVE "OUT OF BALANCE"     TO WS-D-STATUS
+013200     END-IF.
+013300     WRITE RECON-LINE FROM WS-DETAIL-LINE.
+013400     MOVE SPACES TO WS-DETAIL-LINE.
+013500     MOVE "ADDRESS RECORDS NOT FOUND" TO WS-D-LABEL.
+013600     MOVE WS-ADR-NOT-FOUND             TO WS-D-VALUE-1.
+013700     WRITE RECON-LINE FROM WS-DETAIL-LINE.
+013800     MOVE SPACES TO WS-DETAIL-LINE.
+013900     MOVE "REPORT TRANSACTIONS READ" TO WS-D-LABEL.
+014000     MOVE WS-RPT-READ                TO WS-D-VALUE-1.
+014100     MOVE WS-RPT-WRITTEN             TO WS-D-VALUE-2.
+014200     WRITE RECON-LINE FROM WS-DETAIL-LINE.
+014300     MOVE SPACES TO RECON-LINE.
+014400     WRITE RECON-LINE.
+014500     IF WS-SSN-SEEN-SWITCH = "N" OR WS-ADR-SEEN-SWITCH = "N"
+014600             OR WS-RPT-SEEN-SWITCH = "N"
+014700         MOVE "*** ONE OR MORE JOBS DID NOT REPORT COUNTS ***"
+014800             TO RECON-LINE
+014900         WRITE RECON-LINE
+015000     END-IF.
+015100 8000-EXIT.
+015200     EXIT.
+015300 9000-TERMINATE.
+015400     CLOSE CONTROL-COUNTS RECON-OUT.
+015500 9000-EXIT.
+015600     EXIT.
