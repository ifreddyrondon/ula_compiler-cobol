@@ -1,43 +1,495 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. test-program.
-ENVIRONMENT DIVISION.
-
-CONFIGURATION SECTION.
-SOURCE-COMPUTER. Motorola.
-OBJECT-COMPUTER. Intel.
-
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-	SELECT CARD-IN 	ASSIGN TO CARD-READER.
-	SELECT PRINT-OUT	ASSIGN TO PRINTER.
-
-
-DATA DIVISION.
-FILE SECTION.
-FD card-in LABEL RECORD IS OMITTED.
-
-01	card-in-record.
-05	card-social-security-number.
-
-FD print-out LABEL RECORD IS OMITTED.
-
-01	print-out-record.
-05	print-social-security-number.
-
-PROCEDURE DIVISION.
-START-X.
-	OPEN INPUT card-in OUTPUT print-out.
-LOOP-X.
-	READ card-in RECORD AT END CLOSE card-in
-		print-out STOP RUN.
-    MOVE digits-one-to-three TO print-one.
-    MOVE "-" TO print-two.
-    MOVE digits-four-and-five TO print-three.
-    MOVE "-" TO print-four.
-    MOVE digits-six-to-nine TO print-five.
-    MOVE spaces TO space-x.
-    MOVE card-name TO print-name.
-    WRITE print-out-record.
-    DISPLAY print-out-record.
-    GO TO loop-x.
-	
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SSNFMT.
+000300 AUTHOR. F RONDON.
+000400 INSTALLATION. DATA PROCESSING.
+000500 DATE-WRITTEN. 01/05/1988.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* SSNFMT READS PUNCHED SSN CARDS AND FORMATS EACH ONE ONTO A
+000900* PRINTED LISTING AS AAA-GG-SSSS PLUS THE CARDHOLDER'S NAME.
+001000* CARDS THAT FAIL VALIDATION GO TO A REJECT LISTING INSTEAD OF
+001100* THE PRINTED REPORT.
+001200*
+001300*    MODIFICATION HISTORY
+001400*    -------------------------------------------------------------
+001500*    DATE       INIT  DESCRIPTION
+001600*    01/05/1988 FR    ORIGINAL PROGRAM.
+001700*    03/22/1988 FR    ADDED VALIDATE-SSN AND THE REJECT LISTING.
+001800*    04/02/1988 FR    ADDED CHECKPOINT DISPLAY AND RESTART PARM.
+001900*    04/19/1988 FR    BUILD THE SSN MASTER FROM THE CARD DECK.
+002000*                     SEE SSNINQ FOR THE COMPANION LOOKUP PROGRAM.
+002100*    05/01/1988 FR    ADDED THE AREA-NUMBER BREAK SUMMARY.
+002200*    05/14/1988 FR    ADDED THE BENEFITS INTERCHANGE FILE.
+002300*    05/28/1988 FR    CALL THE SHOP'S COMMON AUDIT-TRAIL ROUTINE
+002400*                     AT END OF RUN.
+002500*    06/04/1988 FR    APPEND A CONTROL-COUNT RECORD TO CNTFILE FOR
+002600*                     THE END-OF-NIGHT RECONCILIATION STEP.
+002700*    06/11/1988 FR    CROSS-CHECK THE CARDHOLDER NAME AGAINST THE
+002800*                     ADDRESS MASTER BEFORE PRINTING. A MISMATCH
+002900*                     GOES TO THE REJECT LISTING INSTEAD.
+003000*    06/18/1988 FR    NIGHTRUN NOW SORTS THE CARD DECK BY SSN
+003100*                     AHEAD OF THIS STEP, AS THE AREA-BREAK LOGIC
+003200*                     HAS ALWAYS REQUIRED. ALSO BOUNDED THE
+003300*                     AREA-BREAK TABLE AGAINST ITS OCCURS LIMIT
+003400*                     INSTEAD OF ASSUMING THE SORT ALWAYS HOLDS --
+003500*                     AREAS BEYOND THE LIMIT NOW ROLL INTO AN
+003600*                     OVERFLOW COUNT RATHER THAN WRITING PAST THE
+003700*                     TABLE. WRITES A CHECKPOINT RECORD EVERY
+003800*                     CHECKPOINT INTERVAL AND RELOADS IT ON A
+003900*                     RESTART SO CARDS-WRITTEN, CARDS-REJECTED,
+004000*                     THE AREA-BREAK TABLE, AND THE GRAND TOTAL
+004100*                     PICK UP WHERE THE PRIOR RUN LEFT OFF INSTEAD
+004200*                     OF RESTARTING AT ZERO WHILE CARDS-READ
+004300*                     COVERS THE WHOLE DECK.
+004350*    08/09/1988 FR    A RESTART PARM OF ZERO WAS INDISTINGUISHABLE
+004360*                     FROM NO PARM AT ALL -- A MISTAKENLY-ZERO PARM
+004370*                     ON WHAT WAS MEANT TO BE A RESTART SILENTLY
+004380*                     TOOK THE FRESH-RUN BRANCH AND REPROCESSED THE
+004390*                     WHOLE DECK. AN EXPLICITLY-SUPPLIED PARM THAT
+004391*                     IS ZERO OR NON-NUMERIC NOW ABENDS WITH RC 16
+004392*                     INSTEAD OF SILENTLY BEING TREATED AS "NO PARM."
+004400*****************************************************************
+004500 ENVIRONMENT DIVISION.
+004600 CONFIGURATION SECTION.
+004700 SOURCE-COMPUTER. MOTOROLA.
+004800 OBJECT-COMPUTER. INTEL.
+004900 INPUT-OUTPUT SECTION.
+005000 FILE-CONTROL.
+005100     SELECT CARD-IN       ASSIGN TO CARDIN.
+005200     SELECT PRINT-OUT     ASSIGN TO PRINTOUT.
+005300     SELECT ERROR-OUT     ASSIGN TO ERROUT
+005400         ORGANIZATION IS LINE SEQUENTIAL.
+005500     SELECT BENEFITS-OUT  ASSIGN TO BENOUT
+005600         ORGANIZATION IS LINE SEQUENTIAL.
+005700     SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+005800         ORGANIZATION IS LINE SEQUENTIAL.
+005900     SELECT SSN-MASTER    ASSIGN TO SSNMSTR
+006000         ORGANIZATION IS INDEXED
+006100         ACCESS MODE IS DYNAMIC
+006200         RECORD KEY IS SSN-MASTER-KEY-X.
+006300     SELECT CONTROL-COUNTS ASSIGN TO CNTFILE
+006400         ORGANIZATION IS LINE SEQUENTIAL.
+006500     SELECT ADDRESS-MASTER ASSIGN TO ADRMSTR
+006600         ORGANIZATION IS INDEXED
+006700         ACCESS MODE IS DYNAMIC
+006800         RECORD KEY IS ADR-KEY.
+006900 DATA DIVISION.
+007000 FILE SECTION.
+007100 FD  CARD-IN
+007200     LABEL RECORD IS OMITTED.
+007300 01  CARD-IN-RECORD.
+007400     05  CARD-SOCIAL-SECURITY-NUMBER.
+007500         10  DIGITS-ONE-TO-THREE    PIC 9(03).
+007600         10  DIGITS-FOUR-AND-FIVE   PIC 9(02).
+007700         10  DIGITS-SIX-TO-NINE     PIC 9(04).
+007800     05  CARD-SOC-SEC-NUMBER-X REDEFINES
+007900         CARD-SOCIAL-SECURITY-NUMBER
+008000                                    PIC X(09).
+008100     05  CARD-NAME                  PIC X(20).
+008200     05  FILLER                     PIC X(47).
+008300 FD  PRINT-OUT
+008400     LABEL RECORD IS OMITTED.
+008500 01  PRINT-OUT-RECORD.
+008600     05  PRINT-ONE                  PIC 9(03).
+008700     05  PRINT-TWO                  PIC X(01).
+008800     05  PRINT-THREE                PIC 9(02).
+008900     05  PRINT-FOUR                 PIC X(01).
+009000     05  PRINT-FIVE                 PIC 9(04).
+009100     05  SPACE-X                    PIC X(05).
+009200     05  PRINT-NAME                 PIC X(20).
+009300     05  FILLER                     PIC X(44).
+009400 FD  ERROR-OUT
+009500     LABEL RECORD IS OMITTED.
+009600 01  ERROR-OUT-RECORD.
+009700     05  ERR-SSN                    PIC X(09).
+009800     05  FILLER                     PIC X(01).
+009900     05  ERR-NAME                   PIC X(20).
+010000     05  FILLER                     PIC X(01).
+010100     05  ERR-REASON                 PIC X(40).
+010200     05  FILLER                     PIC X(09).
+010300 FD  BENEFITS-OUT
+010400     LABEL RECORD IS OMITTED.
+010500 01  BENEFITS-OUT-RECORD.
+010600     05  BEN-SSN                    PIC 9(09).
+010700     05  BEN-NAME                   PIC X(20).
+010800     05  FILLER                     PIC X(51).
+010900 FD  CHECKPOINT-FILE
+011000     LABEL RECORD IS OMITTED.
+011100 01  CHECKPOINT-RECORD.
+011200     05  CKPT-RECORDS-WRITTEN       PIC 9(07).
+011300     05  CKPT-RECORDS-REJECTED      PIC 9(07).
+011400     05  CKPT-GRAND-TOTAL           PIC 9(07).
+011500     05  CKPT-PRIOR-AREA            PIC 9(03).
+011600     05  CKPT-AREA-TABLE-COUNT      PIC 9(03).
+011700     05  CKPT-AREA-OVERFLOW-COUNT   PIC 9(07).
+011800     05  CKPT-AREA-TABLE.
+011900         10  CKPT-AREA-ENTRY OCCURS 200 TIMES.
+012000             15  CKPT-AREA-NUMBER   PIC 9(03).
+012100             15  CKPT-AREA-COUNT    PIC 9(05).
+012200 FD  SSN-MASTER
+012300     LABEL RECORD IS STANDARD.
+012400 COPY SSNMAST.
+012500 FD  CONTROL-COUNTS
+012600     LABEL RECORD IS OMITTED.
+012700 COPY CNTREC.
+012800 FD  ADDRESS-MASTER
+012900     LABEL RECORD IS STANDARD.
+013000 COPY ADRMAST.
+013100 WORKING-STORAGE SECTION.
+013200 01  WS-SWITCHES.
+013300     05  WS-EOF-SWITCH              PIC X(01) VALUE "N".
+013400         88  WS-NO-MORE-CARDS       VALUE "Y".
+013500     05  WS-SSN-VALID-SWITCH        PIC X(01) VALUE "N".
+013600         88  WS-SSN-IS-VALID        VALUE "Y".
+013700     05  WS-NAME-MATCH-SWITCH       PIC X(01) VALUE "Y".
+013800         88  WS-NAME-MATCHES        VALUE "Y".
+013900     05  WS-CKPT-EOF-SWITCH         PIC X(01) VALUE "N".
+014000         88  WS-NO-MORE-CHECKPOINTS VALUE "Y".
+014100     05  WS-AREA-OVERFLOW-SWITCH    PIC X(01) VALUE "N".
+014200         88  WS-AREA-TABLE-IS-FULL  VALUE "Y".
+014300 01  WS-COUNTERS.
+014400     05  WS-RECORDS-READ            PIC 9(07) VALUE ZERO.
+014500     05  WS-RECORDS-WRITTEN         PIC 9(07) VALUE ZERO.
+014600     05  WS-RECORDS-REJECTED        PIC 9(07) VALUE ZERO.
+014700     05  WS-CKPT-COUNTER            PIC 9(05) VALUE ZERO.
+014750     05  WS-RECORDS-PROCESSED       PIC 9(07) VALUE ZERO.
+014800 01  WS-CHECKPOINT-INTERVAL         PIC 9(05) VALUE 1000.
+014900 01  WS-RESTART-COUNT               PIC 9(07) VALUE ZERO.
+015000 01  WS-RESTART-PARM                PIC X(07) VALUE SPACES.
+015100 01  WS-REJECT-REASON               PIC X(40) VALUE SPACES.
+015200 01  WS-PRIOR-AREA                  PIC 9(03) VALUE ZERO.
+015300 01  WS-GRAND-TOTAL                 PIC 9(07) VALUE ZERO.
+015400 01  WS-AREA-TABLE-COUNT            PIC 9(03) VALUE ZERO.
+015500 01  WS-AREA-OVERFLOW-COUNT         PIC 9(07) VALUE ZERO.
+015600 01  WS-AREA-BREAK-TABLE.
+015700     05  WS-AREA-ENTRY OCCURS 200 TIMES INDEXED BY WS-AREA-IDX.
+015800         10  WS-AREA-NUMBER         PIC 9(03).
+015900         10  WS-AREA-COUNT          PIC 9(05).
+016000 01  WS-SUMMARY-HEADING.
+016100     05  FILLER                     PIC X(30) VALUE
+016200         "AREA NUMBER BREAKDOWN SUMMARY".
+016300     05  FILLER                     PIC X(50) VALUE SPACES.
+016400 01  WS-SUMMARY-LINE.
+016500     05  WS-SUM-AREA                PIC 9(03).
+016600     05  FILLER                     PIC X(05) VALUE SPACES.
+016700     05  FILLER                     PIC X(11) VALUE "CARD COUNT:".
+016800     05  WS-SUM-COUNT               PIC ZZZZ9.
+016900     05  FILLER                     PIC X(56) VALUE SPACES.
+017000 01  WS-OVERFLOW-LINE.
+017100     05  FILLER                     PIC X(29) VALUE
+017200         "AREAS BEYOND TABLE CAPACITY:".
+017300     05  FILLER                     PIC X(01) VALUE SPACE.
+017400     05  WS-OVF-COUNT               PIC ZZZZ9.
+017500     05  FILLER                     PIC X(45) VALUE SPACES.
+017600 01  WS-GRAND-TOTAL-LINE.
+017700     05  FILLER                     PIC X(14) VALUE
+017800         "GRAND TOTAL:  ".
+017900     05  WS-GT-VALUE                PIC ZZZZZZ9.
+018000     05  FILLER                     PIC X(59) VALUE SPACES.
+018100 01  WS-PROGRAM-ID                  PIC X(08) VALUE "SSNFMT".
+018200 01  WS-AUDIT-MESSAGE                PIC X(40) VALUE
+018300     "SSN CARD FORMATTER RUN COMPLETE".
+018400 01  WS-AUDIT-OVERFLOW-COUNT         PIC 9(07) VALUE ZERO.
+018500 PROCEDURE DIVISION.
+018600 0000-MAINLINE.
+018700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+018800     PERFORM 2000-PROCESS-CARD THRU 2000-EXIT
+018900         UNTIL WS-NO-MORE-CARDS.
+019000     PERFORM 7000-PRINT-SUMMARY THRU 7000-EXIT.
+019100     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+019200     STOP RUN.
+019300 1000-INITIALIZE.
+019400     ACCEPT WS-RESTART-PARM FROM COMMAND-LINE.
+019410     IF WS-RESTART-PARM = SPACES
+019420         MOVE ZERO TO WS-RESTART-COUNT
+019430     ELSE
+019440         IF WS-RESTART-PARM IS NUMERIC
+019450                 AND WS-RESTART-PARM NOT = ZERO
+019460             MOVE WS-RESTART-PARM TO WS-RESTART-COUNT
+019470         ELSE
+019480             DISPLAY "SSNFMT ABEND - INVALID RESTART PARM: "
+019490                 WS-RESTART-PARM
+019500             DISPLAY "SUPPLY THE REAL CHECKPOINT COUNT TO "
+019510                 "RESTART, OR OMIT THE PARM FOR A FRESH RUN"
+019520             MOVE 16 TO RETURN-CODE
+019530             STOP RUN
+019540         END-IF
+019550     END-IF.
+020000     OPEN INPUT CARD-IN.
+020100     IF WS-RESTART-COUNT > ZERO
+020200         DISPLAY "RESTARTING - SKIPPING RECORDS ALREADY PROCESSED"
+020300         DISPLAY "RESTART COUNT: " WS-RESTART-COUNT
+020400         PERFORM 1150-RELOAD-CHECKPOINT THRU 1150-EXIT
+020500         OPEN EXTEND PRINT-OUT
+020600         OPEN EXTEND ERROR-OUT
+020700         OPEN EXTEND BENEFITS-OUT
+020800         OPEN EXTEND CHECKPOINT-FILE
+020900         PERFORM 1100-SKIP-PROCESSED THRU 1100-EXIT
+021000     ELSE
+021100         OPEN OUTPUT PRINT-OUT
+021200         OPEN OUTPUT ERROR-OUT
+021300         OPEN OUTPUT BENEFITS-OUT
+021400         OPEN OUTPUT CHECKPOINT-FILE
+021500     END-IF.
+021600     OPEN I-O SSN-MASTER.
+021700     OPEN INPUT ADDRESS-MASTER.
+021800     OPEN EXTEND CONTROL-COUNTS.
+021900     PERFORM 2100-READ-CARD THRU 2100-EXIT.
+022000 1000-EXIT.
+022100     EXIT.
+022200 1100-SKIP-PROCESSED.
+022300     PERFORM 1110-SKIP-ONE-CARD THRU 1110-EXIT
+022400         UNTIL WS-RECORDS-READ >= WS-RESTART-COUNT
+022500            OR WS-NO-MORE-CARDS.
+022600 1100-EXIT.
+022700     EXIT.
+022800 1110-SKIP-ONE-CARD.
+022900     READ CARD-IN
+023000         AT END
+023100             MOVE "Y" TO WS-EOF-SWITCH
+023200     END-READ.
+023300     IF NOT WS-NO-MORE-CARDS
+023400         ADD 1 TO WS-RECORDS-READ
+023500     END-IF.
+023600 1110-EXIT.
+023700     EXIT.
+023800 1150-RELOAD-CHECKPOINT.
+023900*    READS THE CHECKPOINT FILE LEFT BY THE PRIOR RUN FROM FRONT TO
+024000*    BACK, KEEPING ONLY THE LAST RECORD -- THAT IS THE MOST RECENT
+024100*    CHECKPOINT, AND SEEDS THE COUNTERS AND THE AREA-BREAK TABLE
+024200*    SO THIS RUN PICKS UP WHERE THE PRIOR ONE LEFT OFF.
+024300     OPEN INPUT CHECKPOINT-FILE.
+024400     PERFORM 1160-READ-ONE-CHECKPOINT THRU 1160-EXIT
+024500         UNTIL WS-NO-MORE-CHECKPOINTS.
+024600     CLOSE CHECKPOINT-FILE.
+024700     MOVE "N" TO WS-CKPT-EOF-SWITCH.
+024750     IF WS-AREA-TABLE-COUNT > ZERO
+024760         SET WS-AREA-IDX TO WS-AREA-TABLE-COUNT
+024770     END-IF.
+024800 1150-EXIT.
+024900     EXIT.
+025000 1160-READ-ONE-CHECKPOINT.
+025100     READ CHECKPOINT-FILE
+025200         AT END
+025300             MOVE "Y" TO WS-CKPT-EOF-SWITCH
+025400         NOT AT END
+025500             MOVE CKPT-RECORDS-WRITTEN    TO WS-RECORDS-WRITTEN
+025600             MOVE CKPT-RECORDS-REJECTED   TO WS-RECORDS-REJECTED
+025700             MOVE CKPT-GRAND-TOTAL        TO WS-GRAND-TOTAL
+025800             MOVE CKPT-PRIOR-AREA         TO WS-PRIOR-AREA
+025900             MOVE CKPT-AREA-TABLE-COUNT   TO WS-AREA-TABLE-COUNT
+026000             MOVE CKPT-AREA-OVERFLOW-COUNT
+026100                 TO WS-AREA-OVERFLOW-COUNT
+026200             MOVE CKPT-AREA-TABLE         TO WS-AREA-BREAK-TABLE
+026300     END-READ.
+026400 1160-EXIT.
+026500     EXIT.
+026600 2000-PROCESS-CARD.
+026700     PERFORM 2200-VALIDATE-SSN THRU 2200-EXIT.
+026800     IF WS-SSN-IS-VALID
+026900         PERFORM 2300-CHECK-ADDRESS-MASTER THRU 2300-EXIT
+027000     END-IF.
+027100     IF WS-SSN-IS-VALID AND WS-NAME-MATCHES
+027200         PERFORM 3000-FORMAT-AND-PRINT THRU 3000-EXIT
+027300     ELSE
+027400         PERFORM 4000-REJECT-CARD THRU 4000-EXIT
+027500     END-IF.
+027510     ADD 1 TO WS-CKPT-COUNTER.
+027520     IF WS-CKPT-COUNTER >= WS-CHECKPOINT-INTERVAL
+027525         ADD WS-RECORDS-WRITTEN WS-RECORDS-REJECTED
+027526             GIVING WS-RECORDS-PROCESSED
+027530         DISPLAY "CHECKPOINT - RECORDS PROCESSED SO FAR: "
+027540             WS-RECORDS-PROCESSED
+027550         PERFORM 2150-WRITE-CHECKPOINT THRU 2150-EXIT
+027560         MOVE ZERO TO WS-CKPT-COUNTER
+027570     END-IF.
+027580     PERFORM 2100-READ-CARD THRU 2100-EXIT.
+027700 2000-EXIT.
+027800     EXIT.
+027900 2100-READ-CARD.
+028000     READ CARD-IN
+028100         AT END
+028200             MOVE "Y" TO WS-EOF-SWITCH
+028300     END-READ.
+028400     IF NOT WS-NO-MORE-CARDS
+028500         ADD 1 TO WS-RECORDS-READ
+028600     END-IF.
+028700 2100-EXIT.
+028800     EXIT.
+029600 2150-WRITE-CHECKPOINT.
+029700     INITIALIZE CHECKPOINT-RECORD.
+029800     MOVE WS-RECORDS-WRITTEN      TO CKPT-RECORDS-WRITTEN.
+029900     MOVE WS-RECORDS-REJECTED     TO CKPT-RECORDS-REJECTED.
+030000     MOVE WS-GRAND-TOTAL          TO CKPT-GRAND-TOTAL.
+030100     MOVE WS-PRIOR-AREA           TO CKPT-PRIOR-AREA.
+030200     MOVE WS-AREA-TABLE-COUNT     TO CKPT-AREA-TABLE-COUNT.
+030300     MOVE WS-AREA-OVERFLOW-COUNT  TO CKPT-AREA-OVERFLOW-COUNT.
+030400     MOVE WS-AREA-BREAK-TABLE     TO CKPT-AREA-TABLE.
+030500     WRITE CHECKPOINT-RECORD.
+030600 2150-EXIT.
+030700     EXIT.
+030800 2200-VALIDATE-SSN.
+030900     MOVE "N" TO WS-SSN-VALID-SWITCH.
+031000     MOVE SPACES TO WS-REJECT-REASON.
+031100     IF CARD-SOC-SEC-NUMBER-X NOT NUMERIC
+031200         MOVE "SSN CONTAINS NON-NUMERIC DATA" TO WS-REJECT-REASON
+031300     ELSE
+031400         IF CARD-SOCIAL-SECURITY-NUMBER = ZERO
+031500             MOVE "SSN IS ALL ZEROS" TO WS-REJECT-REASON
+031600         ELSE
+031700             IF DIGITS-ONE-TO-THREE = ZERO
+031800                     OR DIGITS-ONE-TO-THREE = 666
+031900                     OR DIGITS-ONE-TO-THREE > 899
+032000                 MOVE "SSN HAS AN INVALID AREA NUMBER"
+032100                     TO WS-REJECT-REASON
+032200             ELSE
+032300                 MOVE "Y" TO WS-SSN-VALID-SWITCH
+032400             END-IF
+032500         END-IF
+032600     END-IF.
+032700 2200-EXIT.
+032800     EXIT.
+032900 2300-CHECK-ADDRESS-MASTER.
+033000     MOVE "Y" TO WS-NAME-MATCH-SWITCH.
+033100     MOVE CARD-SOC-SEC-NUMBER-X TO ADR-KEY.
+033200     READ ADDRESS-MASTER
+033300         INVALID KEY
+033400             CONTINUE
+033500         NOT INVALID KEY
+033600             IF ADR-NAME NOT = CARD-NAME
+033700                 MOVE "N" TO WS-NAME-MATCH-SWITCH
+033800                 MOVE "CARD NAME DOES NOT MATCH ADDRESS MASTER"
+033900                     TO WS-REJECT-REASON
+034000             END-IF
+034100     END-READ.
+034200 2300-EXIT.
+034300     EXIT.
+034400 3000-FORMAT-AND-PRINT.
+034500     INITIALIZE PRINT-OUT-RECORD.
+034600     MOVE DIGITS-ONE-TO-THREE TO PRINT-ONE.
+034700     MOVE "-" TO PRINT-TWO.
+034800     MOVE DIGITS-FOUR-AND-FIVE TO PRINT-THREE.
+034900     MOVE "-" TO PRINT-FOUR.
+035000     MOVE DIGITS-SIX-TO-NINE TO PRINT-FIVE.
+035100     MOVE SPACES TO SPACE-X.
+035200     MOVE CARD-NAME TO PRINT-NAME.
+035300     WRITE PRINT-OUT-RECORD.
+035400     DISPLAY PRINT-OUT-RECORD.
+035500     ADD 1 TO WS-RECORDS-WRITTEN.
+035600     PERFORM 3100-WRITE-BENEFITS-RECORD THRU 3100-EXIT.
+035700     PERFORM 3200-UPDATE-SSN-MASTER THRU 3200-EXIT.
+035800     PERFORM 3300-UPDATE-AREA-BREAK THRU 3300-EXIT.
+035900 3000-EXIT.
+036000     EXIT.
+036100 3100-WRITE-BENEFITS-RECORD.
+036200     INITIALIZE BENEFITS-OUT-RECORD.
+036300     MOVE CARD-SOCIAL-SECURITY-NUMBER TO BEN-SSN.
+036400     MOVE CARD-NAME TO BEN-NAME.
+036500     WRITE BENEFITS-OUT-RECORD.
+036600 3100-EXIT.
+036700     EXIT.
+036800 3200-UPDATE-SSN-MASTER.
+036900     MOVE CARD-SOC-SEC-NUMBER-X TO SSN-MASTER-KEY-X.
+037000     MOVE CARD-NAME TO SSN-MASTER-NAME.
+037100     WRITE SSN-MASTER-RECORD
+037200         INVALID KEY
+037300             REWRITE SSN-MASTER-RECORD
+037400     END-WRITE.
+037500 3200-EXIT.
+037600     EXIT.
+037700 3300-UPDATE-AREA-BREAK.
+037800*    NIGHTRUN SORTS THE CARD DECK BY SSN AHEAD OF THIS STEP, SO
+037900*    THE CONTROL BREAK BELOW SEES EACH AREA NUMBER IN ONE RUN.
+038000*    THE TABLE IS STILL BOUNDED AGAINST ITS OCCURS 200 LIMIT --
+038100*    IF AN UNSORTED OR UNUSUALLY VARIED DECK EVER PRODUCED MORE
+038200*    THAN 200 DISTINCT AREA RUNS, THE OVERFLOW IS COUNTED RATHER
+038300*    THAN WRITTEN PAST THE TABLE.
+038400     IF WS-AREA-TABLE-COUNT > ZERO
+038500             AND DIGITS-ONE-TO-THREE = WS-PRIOR-AREA
+038600         ADD 1 TO WS-AREA-COUNT(WS-AREA-IDX)
+038700     ELSE
+038800         IF WS-AREA-TABLE-COUNT < 200
+038900             ADD 1 TO WS-AREA-TABLE-COUNT
+039000             SET WS-AREA-IDX TO WS-AREA-TABLE-COUNT
+039100             MOVE DIGITS-ONE-TO-THREE
+039200                 TO WS-AREA-NUMBER(WS-AREA-IDX)
+039300             MOVE 1 TO WS-AREA-COUNT(WS-AREA-IDX)
+039400         ELSE
+039500             IF NOT WS-AREA-TABLE-IS-FULL
+039600                 DISPLAY "AREA-BREAK TABLE FULL - FURTHER AREAS "
+039700                     "ARE BEING ROLLED INTO AN OVERFLOW COUNT"
+039800                 MOVE "Y" TO WS-AREA-OVERFLOW-SWITCH
+039900             END-IF
+040000             ADD 1 TO WS-AREA-OVERFLOW-COUNT
+040100         END-IF
+040200         MOVE DIGITS-ONE-TO-THREE TO WS-PRIOR-AREA
+040300     END-IF.
+040400     ADD 1 TO WS-GRAND-TOTAL.
+040500 3300-EXIT.
+040600     EXIT.
+040700 4000-REJECT-CARD.
+040800     INITIALIZE ERROR-OUT-RECORD.
+040900     MOVE CARD-SOC-SEC-NUMBER-X TO ERR-SSN.
+041000     MOVE CARD-NAME TO ERR-NAME.
+041100     MOVE WS-REJECT-REASON TO ERR-REASON.
+041200     WRITE ERROR-OUT-RECORD.
+041300     DISPLAY "REJECTED CARD: " ERR-SSN " - " WS-REJECT-REASON.
+041400     ADD 1 TO WS-RECORDS-REJECTED.
+041500 4000-EXIT.
+041600     EXIT.
+041700 7000-PRINT-SUMMARY.
+041800     MOVE SPACES TO PRINT-OUT-RECORD.
+041900     WRITE PRINT-OUT-RECORD.
+042000     MOVE WS-SUMMARY-HEADING TO PRINT-OUT-RECORD.
+042100     WRITE PRINT-OUT-RECORD.
+042200     MOVE SPACES TO PRINT-OUT-RECORD.
+042300     WRITE PRINT-OUT-RECORD.
+042400     PERFORM 7100-PRINT-ONE-AREA THRU 7100-EXIT
+042500         VARYING WS-AREA-IDX FROM 1 BY 1
+042600         UNTIL WS-AREA-IDX > WS-AREA-TABLE-COUNT.
+042700     PERFORM 7150-PRINT-OVERFLOW-NOTE THRU 7150-EXIT.
+042800     MOVE SPACES TO PRINT-OUT-RECORD.
+042900     WRITE PRINT-OUT-RECORD.
+043000     MOVE WS-GRAND-TOTAL TO WS-GT-VALUE.
+043100     MOVE WS-GRAND-TOTAL-LINE TO PRINT-OUT-RECORD.
+043200     WRITE PRINT-OUT-RECORD.
+043300 7000-EXIT.
+043400     EXIT.
+043500 7100-PRINT-ONE-AREA.
+043600     MOVE WS-AREA-NUMBER(WS-AREA-IDX) TO WS-SUM-AREA.
+043700     MOVE WS-AREA-COUNT(WS-AREA-IDX)  TO WS-SUM-COUNT.
+043800     MOVE WS-SUMMARY-LINE TO PRINT-OUT-RECORD.
+043900     WRITE PRINT-OUT-RECORD.
+044000 7100-EXIT.
+044100     EXIT.
+044200 7150-PRINT-OVERFLOW-NOTE.
+044300     IF WS-AREA-OVERFLOW-COUNT > ZERO
+044400         MOVE WS-AREA-OVERFLOW-COUNT TO WS-OVF-COUNT
+044500         MOVE WS-OVERFLOW-LINE TO PRINT-OUT-RECORD
+044600         WRITE PRINT-OUT-RECORD
+044700     END-IF.
+044800 7150-EXIT.
+044900     EXIT.
+045000 9000-TERMINATE.
+045100     PERFORM 9100-WRITE-CONTROL-COUNTS THRU 9100-EXIT.
+045200     MOVE WS-AREA-OVERFLOW-COUNT TO WS-AUDIT-OVERFLOW-COUNT.
+045300     CLOSE CARD-IN PRINT-OUT ERROR-OUT BENEFITS-OUT
+045400         CHECKPOINT-FILE SSN-MASTER ADDRESS-MASTER CONTROL-COUNTS.
+045500     DISPLAY "CARDS READ: " WS-RECORDS-READ.
+045600     DISPLAY "CARDS PRINTED: " WS-RECORDS-WRITTEN.
+045700     DISPLAY "CARDS REJECTED: " WS-RECORDS-REJECTED.
+045800     CALL "AUDITLOG" USING WS-PROGRAM-ID
+045900         WS-RECORDS-READ WS-RECORDS-WRITTEN WS-RECORDS-REJECTED
+046000         WS-AUDIT-OVERFLOW-COUNT WS-AUDIT-MESSAGE
+046100     END-CALL.
+046200 9000-EXIT.
+046300     EXIT.
+046400 9100-WRITE-CONTROL-COUNTS.
+046500     INITIALIZE CONTROL-COUNT-RECORD.
+046600     MOVE WS-PROGRAM-ID      TO CC-PROGRAM-ID.
+046700     MOVE WS-RECORDS-READ    TO CC-RECORDS-READ.
+046800     MOVE WS-RECORDS-WRITTEN TO CC-RECORDS-WRITTEN.
+046900     MOVE WS-RECORDS-REJECTED TO CC-RECORDS-REJECTED.
+047000     WRITE CONTROL-COUNT-RECORD.
+047100 9100-EXIT.
+047200     EXIT.
