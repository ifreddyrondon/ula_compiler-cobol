@@ -0,0 +1,88 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SSNINQ.
+000300 AUTHOR. F RONDON.
+000400 INSTALLATION. DATA PROCESSING.
+000500 DATE-WRITTEN. 04/19/1988.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* SSNINQ IS THE COMPANION INQUIRY PROGRAM TO SSNFMT. IT TAKES A
+000900* SINGLE SSN ON THE COMMAND LINE, READS THE SSN MASTER DIRECTLY
+001000* BY THAT KEY, AND DISPLAYS THE ONE FORMATTED RECORD - SO A
+001100* QUESTION LIKE "DID WE PROCESS THIS SSN LAST NIGHT" CAN BE
+001200* ANSWERED WITHOUT RERUNNING THE CARD DECK.
+001300*
+001400*    MODIFICATION HISTORY
+001500*    -------------------------------------------------------------
+001600*    DATE       INIT  DESCRIPTION
+001700*    04/19/1988 FR    ORIGINAL PROGRAM.
+001800*****************************************************************
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER. MOTOROLA.
+002200 OBJECT-COMPUTER. INTEL.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT SSN-MASTER ASSIGN TO SSNMSTR
+002600         ORGANIZATION IS INDEXED
+002700         ACCESS MODE IS DYNAMIC
+002800         RECORD KEY IS SSN-MASTER-KEY-X.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  SSN-MASTER
+003200     LABEL RECORD IS STANDARD.
+003300 COPY SSNMAST.
+003400 WORKING-STORAGE SECTION.
+003500 01  WS-INQUIRY-SSN                 PIC X(09) VALUE SPACES.
+003600 01  WS-FOUND-SWITCH                PIC X(01) VALUE "N".
+003700     88  WS-RECORD-FOUND            VALUE "Y".
+003800 01  WS-DISPLAY-LINE.
+003900     05  WS-D-ONE                   PIC 9(03).
+004000     05  WS-D-DASH-1                PIC X(01) VALUE "-".
+004100     05  WS-D-TWO                   PIC 9(02).
+004200     05  WS-D-DASH-2                PIC X(01) VALUE "-".
+004300     05  WS-D-THREE                 PIC 9(04).
+004400     05  FILLER                     PIC X(05) VALUE SPACES.
+004500     05  WS-D-NAME                  PIC X(20).
+004600 PROCEDURE DIVISION.
+004700 0000-MAINLINE.
+004800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+004900     PERFORM 2000-LOOKUP-SSN THRU 2000-EXIT.
+005000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+005100     STOP RUN.
+005200 1000-INITIALIZE.
+005300     ACCEPT WS-INQUIRY-SSN FROM COMMAND-LINE.
+005400     IF WS-INQUIRY-SSN = SPACES
+005500         DISPLAY "USAGE: SSNINQ <NINE-DIGIT-SSN>"
+005600         STOP RUN
+005700     END-IF.
+005800     OPEN INPUT SSN-MASTER.
+005900 1000-EXIT.
+006000     EXIT.
+006100 2000-LOOKUP-SSN.
+006200     MOVE WS-INQUIRY-SSN TO SSN-MASTER-KEY-X.
+006300     READ SSN-MASTER
+006400         INVALID KEY
+006500             MOVE "N" TO WS-FOUND-SWITCH
+006600         NOT INVALID KEY
+006700             MOVE "Y" TO WS-FOUND-SWITCH
+006800     END-READ.
+006900     IF WS-RECORD-FOUND
+007000         PERFORM 2100-DISPLAY-RECORD THRU 2100-EXIT
+007100     ELSE
+007200         DISPLAY "NO MASTER RECORD ON FILE FOR SSN "
+007300             WS-INQUIRY-SSN
+007400     END-IF.
+007500 2000-EXIT.
+007600     EXIT.
+007700 2100-DISPLAY-RECORD.
+007800     MOVE SSN-MSTR-AREA   TO WS-D-ONE.
+007900     MOVE SSN-MSTR-GROUP  TO WS-D-TWO.
+008000     MOVE SSN-MSTR-SERIAL TO WS-D-THREE.
+008100     MOVE SSN-MASTER-NAME TO WS-D-NAME.
+008200     DISPLAY WS-DISPLAY-LINE.
+008300 2100-EXIT.
+008400     EXIT.
+008500 9000-TERMINATE.
+008600     CLOSE SSN-MASTER.
+008700 9000-EXIT.
+008800     EXIT.
