@@ -0,0 +1,59 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. AUDITLOG.
+000300 AUTHOR. F RONDON.
+000400 INSTALLATION. DATA PROCESSING.
+000500 DATE-WRITTEN. 02/14/1988.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* AUDITLOG IS THE SHOP'S COMMON AUDIT-TRAIL ROUTINE. THE SSN
+000900* CARD JOB, THE ADDRESS MAINTENANCE JOB, AND THE NUMERIC-EDIT
+001000* REPORT JOB EACH CALL IT ONCE AT END OF RUN SO THAT ONE PIECE
+001100* OF CODE OWNS THE LOG RECORD FORMAT AND THE WRITE TO THE LOG.
+001200*
+001300*    MODIFICATION HISTORY
+001400*    -------------------------------------------------------------
+001500*    DATE       INIT  DESCRIPTION
+001600*    02/14/1988 FR    ORIGINAL PROGRAM.
+001700*****************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER. MOTOROLA.
+002100 OBJECT-COMPUTER. INTEL.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+002500         ORGANIZATION IS LINE SEQUENTIAL.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  AUDIT-LOG
+002900     LABEL RECORD IS OMITTED.
+003000 COPY AUDLOG.
+003100 WORKING-STORAGE SECTION.
+003400 LINKAGE SECTION.
+003500 01  LK-PROGRAM-NAME                PIC X(08).
+003600 01  LK-RECORDS-IN                  PIC 9(07).
+003700 01  LK-RECORDS-OUT                 PIC 9(07).
+003800 01  LK-RECORDS-REJECTED            PIC 9(07).
+003900 01  LK-OVERFLOW-COUNT              PIC 9(07).
+004000 01  LK-MESSAGE                     PIC X(40).
+004100 PROCEDURE DIVISION USING LK-PROGRAM-NAME LK-RECORDS-IN
+004200         LK-RECORDS-OUT LK-RECORDS-REJECTED LK-OVERFLOW-COUNT
+004300         LK-MESSAGE.
+004400 0000-MAINLINE.
+004500     OPEN EXTEND AUDIT-LOG.
+004600     PERFORM 2000-BUILD-ENTRY THRU 2000-EXIT.
+004700     WRITE AUDIT-LOG-RECORD.
+004800     CLOSE AUDIT-LOG.
+004900     GOBACK.
+005000 2000-BUILD-ENTRY.
+005100     ACCEPT AUDIT-LOG-DATE FROM DATE YYYYMMDD.
+005200     ACCEPT AUDIT-LOG-TIME FROM TIME.
+005300     MOVE LK-PROGRAM-NAME     TO AUDIT-LOG-PROGRAM.
+005400     MOVE "BATCH   "          TO AUDIT-LOG-USER.
+005500     MOVE LK-RECORDS-IN       TO AUDIT-LOG-RECORDS-IN.
+005600     MOVE LK-RECORDS-OUT      TO AUDIT-LOG-RECORDS-OUT.
+005700     MOVE LK-RECORDS-REJECTED TO AUDIT-LOG-RECORDS-REJECTED.
+005800     MOVE LK-OVERFLOW-COUNT   TO AUDIT-LOG-OVERFLOW-COUNT.
+005900     MOVE LK-MESSAGE          TO AUDIT-LOG-MESSAGE.
+006000 2000-EXIT.
+006100     EXIT.
